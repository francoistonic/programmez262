@@ -14,7 +14,8 @@
       *****************************************************
       *      REMARQUE : AVEC L'OPTION EXTEND
       *         ON CONNAIT LE NOMBRE D'ENREGISTREMENTS AJOUTES
-      *         ON IGNORE LE NOMBRE TOTAL D'ENREGISTREMENTS
+      *         LE NOMBRE TOTAL CUMULE EST TENU A JOUR DANS
+      *         LE FICHIER DE CONTROLE OUCTLTOT (CF 8995)
       *
       *****************************************************
 
@@ -23,14 +24,32 @@
       *  LES PHRASES SE TERMINENT PAR UN POINT
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+               SELECT FIN-PARAM ASSIGN TO INPARAM
+               FILE STATUS IS WS-FS-FIN-PARAM.
+      *
                SELECT FIN-ATRIER ASSIGN TO INATRIER
                FILE STATUS IS WS-FS-FIN-ATRIER.
       *
                SELECT FOU-TRIE ASSIGN TO OUTRIE
                FILE STATUS IS WS-FS-FOU-TRIE.
+      *
+               SELECT WS-TRI-SORT ASSIGN TO DSKTRI.
+      *
+               SELECT FOU-REJET ASSIGN TO OUREJET
+               FILE STATUS IS WS-FS-FOU-REJET.
+      *
+               SELECT FOU-RUNLOG ASSIGN TO OURUNLOG
+               FILE STATUS IS WS-FS-FOU-RUNLOG.
+      *
+               SELECT FOU-CTLTOT ASSIGN TO OUCTLTOT
+               FILE STATUS IS WS-FS-FOU-CTLTOT.
        DATA DIVISION.
       * 3EME          DIVISION
        FILE SECTION .
+       FD FIN-PARAM
+            RECORDING MODE IS F.
+       01  FS-IN-PARAM     PIC X(11).
+      *
        FD FIN-ATRIER
             RECORDING MODE IS F.
        01  FS-IN-ATRIER    PIC X(50).
@@ -38,6 +57,24 @@
        FD FOU-TRIE
             RECORDING MODE IS F.
        01  FS-OU-TRIE     PIC X(50).
+      *
+       SD  WS-TRI-SORT.
+       01  WS-SORT-REC.
+           05   WS-SORT-TYPE   PIC X(01).
+           05   WS-SORT-NOMBRE PIC 999.
+           05   FILLER         PIC X(46).
+      *
+       FD FOU-REJET
+            RECORDING MODE IS F.
+       01  FS-OU-REJET    PIC X(85).
+      *
+       FD FOU-RUNLOG
+            RECORDING MODE IS F.
+       01  FS-OU-RUNLOG   PIC X(100).
+      *
+       FD FOU-CTLTOT
+            RECORDING MODE IS F.
+       01  FS-OU-CTLTOT   PIC X(50).
       *
        WORKING-STORAGE SECTION.
       * SECTION DES DONNEES DE  TRAVAIL
@@ -46,21 +83,32 @@
       *************************************************
        01  WS-IN-ATRIER    .
            05   WS-IN-NOMBRE   PIC 999.
-           05   FILLER         PIC X(78).
+           05   FILLER         PIC X(47).
        01  WS-OU-TRIE    .
            05   WS-OU-NOMBRE   PIC 999.
-           05   FILLER         PIC X(78).
+           05   FILLER         PIC X(47).
+       01  WS-OU-TRIE-TRAILER REDEFINES WS-OU-TRIE.
+           05   WS-OU-TR-TYPE     PIC X(01).
+           05   WS-OU-TR-CTR-ECR  PIC 9(07).
+           05   WS-OU-TR-CTR-CUM  PIC 9(09).
+           05   FILLER            PIC X(33).
       *************************************************
       * STATUS
       *************************************************
+       01    WS-FS-FIN-PARAM  PIC XX.
        01    WS-FS-FIN-ATRIER PIC XX.
        01    WS-FS-FOU-TRIE   PIC XX.
+       01    WS-FS-FOU-REJET  PIC XX.
+       01    WS-FS-FOU-RUNLOG PIC XX.
+       01    WS-FS-FOU-CTLTOT PIC XX.
       *************************************************
       * ZONES DE CALCULS
       *************************************************
        01 WS-MESSAGE  .
-          05 WS-MESSAGE-OUV PIC X(10).
-          05 FILLER         PIC X(70).
+          05 WS-MESSAGE-OUV   PIC X(10).
+          05 WS-MESSAGE-ORDRE PIC X(01).
+             88 WS-ORDRE-ASCENDANT VALUE 'A'.
+          05 FILLER           PIC X(69).
       *****************************************************
                                                                         00028800
       ********************************************************          00028900
@@ -68,107 +116,166 @@
       ********************************************************          00029100
                                                                         00029200
        01 WS-FNOMB-FLAG     PIC  XXX   VALUE SPACE.                     00029300
-       01 WS-CTR-FIN-ATRIER PIC 9999 VALUE ZERO .                       00029400
-       01 WS-CTR-FOU-TRIE   PIC 9999 VALUE ZERO .                       00029400
+       01 WS-CTR-FIN-ATRIER PIC 9(7) VALUE ZERO .                       00029400
+       01 WS-CTR-FOU-TRIE   PIC 9(7) VALUE ZERO .                       00029400
+       01 WS-CTR-REJET      PIC 9(7) VALUE ZERO .
+       01 WS-CTR-CUMUL-TRIE PIC 9(9) VALUE ZERO .
       *
-       01 WS-TVAL.                                                      00029500
-          05 FILLER                  OCCURS 21.                         00029600
-             10 WS-NOMBRE PIC  999            .                         00029700
+       01 WS-CTLTOT-NOUVEAU PIC X(03) VALUE SPACE.
+       01 WS-CTLTOT-ENR.
+          05 WS-CTLTOT-CUMUL  PIC 9(09).
+          05 FILLER           PIC X(41).
       *
-       01 WS-NOMBRE-POSTE PIC 99 VALUE 21 .                             00029800
-       01 WS-IND          PIC   99            .                         00029900
-       01 WS-TEMP         PIC  999            .                         00030000
-       01 WS-CTR1         PIC   99            .                         00030100
-       01 WS-CTR1DIV2     PIC   99            .                         00030200
-       01 WS-CTR2         PIC   99            .                         00030300
-       01 WS-RESTE        PIC    9            .                         00030400
+       01 WS-NOMBRE-POSTE-MAX PIC 999 VALUE 999.
+      *
+       01 WS-REJET-ENR.
+          05 WS-REJET-DONNEE  PIC X(50).
+          05 WS-REJET-MOTIF   PIC X(35).
+      *
+       01 WS-DATE-DEB        PIC 9(08) VALUE ZERO.
+       01 WS-HEURE-DEB       PIC 9(08) VALUE ZERO.
+       01 WS-DATE-FIN        PIC 9(08) VALUE ZERO.
+       01 WS-HEURE-FIN       PIC 9(08) VALUE ZERO.
+      *
+       01 WS-JRN-ENR.
+          05 WS-JRN-PROGR      PIC X(08) VALUE 'C1FICHO'.
+          05 WS-JRN-EVT        PIC X(05).
+          05 WS-JRN-CODUTI     PIC X(08) VALUE SPACE.
+      *
+       01 WS-RUNLOG-ENR.
+          05 WS-RL-PROGR       PIC X(08) VALUE 'C1FICHO'.
+          05 FILLER            PIC X(01).
+          05 WS-RL-MODE        PIC X(10).
+          05 FILLER            PIC X(01).
+          05 WS-RL-DATE-DEB    PIC 9(08).
+          05 FILLER            PIC X(01).
+          05 WS-RL-HEURE-DEB   PIC 9(08).
+          05 FILLER            PIC X(01).
+          05 WS-RL-DATE-FIN    PIC 9(08).
+          05 FILLER            PIC X(01).
+          05 WS-RL-HEURE-FIN   PIC 9(08).
+          05 FILLER            PIC X(01).
+          05 WS-RL-CTR-LUS     PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 WS-RL-CTR-ECR     PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 WS-RL-CTR-REJ     PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 WS-RL-CTR-CUM     PIC 9(09).
+          05 FILLER            PIC X(11).
                                                                         00030500
       ********************************************************          00030600
        PROCEDURE DIVISION.                                              00030700
                                                                         00030800
        0000-LECTURE-DEB.                                                00030900
       * OUVRIR UN FICHIER                                               00031000
-           ACCEPT WS-MESSAGE.
-           DISPLAY '*****************************'
-           DISPLAY 'LA DEMANDE EST : ' WS-MESSAGE.
-           DISPLAY '*****************************'
-           EVALUATE      WS-MESSAGE-OUV
-              WHEN   'A LA SUITE'
-                 PERFORM 6130-TRIE-OUV-EXTEND-DEB                       00031100
-                    THRU 6130-TRIE-OUV-EXTEND-FIN                       00031200
-              WHEN   'VIDER'
-                 PERFORM 6100-TRIE-OUV-DEB                              00031100
-                   THRU  6100-TRIE-OUV-FIN                              00031200
-                 MOVE 'FIN' TO       WS-FNOMB-FLAG
+           ACCEPT WS-DATE-DEB  FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-DEB FROM TIME.
+
+      * TRACE DU DEBUT DE LANCEMENT DANS LE JOURNAL COMMUN
+           MOVE 'DEBUT' TO WS-JRN-EVT.
+           CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-DATE-DEB
+                               WS-HEURE-DEB WS-JRN-CODUTI.
+
+      * LE MODE (VIDER/SUITE) ET L'ORDRE (A/D) SONT LUS SUR LE
+      * FICHIER PARAMETRE FIN-PARAM PLUTOT QUE SAISIS AU TERMINAL
+           PERFORM 0100-PARAMETRE-OUV-DEB
+              THRU 0100-PARAMETRE-OUV-FIN.
+           PERFORM 0110-PARAMETRE-LEC-DEB
+              THRU 0110-PARAMETRE-LEC-FIN.
+           PERFORM 0120-PARAMETRE-CLO-DEB
+              THRU 0120-PARAMETRE-CLO-FIN.
+      * LE TRI EST CONFIE AU VERBE SORT : LA VALIDATION DES
+      * ENREGISTREMENTS SE FAIT EN PROCEDURE D'ENTREE, L'ECRITURE
+      * DU FICHIER RESULTAT EN PROCEDURE DE SORTIE.
+           PERFORM 6400-TRIER-FICHIER-DEB
+              THRU 6400-TRIER-FICHIER-FIN.
+
+           IF WS-CTR-FIN-ATRIER = ZERO
+              DISPLAY 'ANOMALIE : FICHIER VIDE'
+           END-IF.
+
+      * LE CUMUL TOUTES RUNS EST DESORMAIS MIS A JOUR PAR
+      * 6300-ECRITURE-DEB, AVANT L'ECRITURE DE LA LIGNE DE FIN DE
+      * FICHIER DE FOU-TRIE (QUI PORTE CE CUMUL)
 
-              WHEN OTHER
-                 PERFORM 6100-TRIE-OUV-DEB                              00031100
-                    THRU 6100-TRIE-OUV-FIN                              00031200
-           END-EVALUATE.
-                                                                        00031300
-           PERFORM 6000-ATRIER-OUV-DEB                                  00031100
-              THRU 6000-ATRIER-OUV-FIN.                                 00031200
-      * LIRE LE FICHIER                                                 00031400
-           PERFORM 6010-ATRIER-LEC-DEB                                  00031500
-           THRU    6010-ATRIER-LEC-FIN.                                 00031600
-      * SI FIN -> ANOMALIE                                              00031700
-           IF WS-FNOMB-FLAG = 'FIN'                                     00031800
-              DISPLAY 'ANOMALIE : FICHIER VIDE'                         00031900
-              PERFORM 9998-FIN-NORMALE-DEB                              00034400
-                 THRU 9998-FIN-NORMALE-FIN.                             00034500
-                                                                        00032100
-      * SINON WS-IN-NOMBRE = ENREGISTREMENT                             00032200
-           PERFORM 1000-CHARG-DEB                                       00032300
-             THRU  1000-CHARG-FIN                                       00032400
-             UNTIL   WS-FNOMB-FLAG = 'FIN'.                             00032500
-                                                                        00032600
-      * TRAITEMENT PRINCIPAL                                            00032700
-           DISPLAY WS-TVAL.                                             00032800
-           PERFORM 1010-INIT-DEB                                        00032900
-             THRU  1010-INIT-FIN.                                       00033000
-           PERFORM 1020-AFFICH-DEB                                      00033100
-             THRU  1020-AFFICH-FIN                                      00033200
-             VARYING WS-IND FROM WS-IND BY -1                           00033300
-             UNTIL   WS-IND < 1.                                        00033400
-                                                                        00033500
-      * FERMETURE FICHIER                                               00033600
-           PERFORM 6020-ATRIER-CLO-DEB                                  00033700
-              THRU 6020-ATRIER-CLO-FIN.                                 00033800
-                                                                        00033900
       * AFFICHAGE DES STATISTIQUES                                      00034000
            PERFORM 8999-STATISTIQUES-DEB                                00034100
               THRU 8999-STATISTIQUES-FIN.                               00034200
                                                                         00034300
+           ACCEPT WS-DATE-FIN  FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-FIN FROM TIME.
+           PERFORM 8990-RUNLOG-DEB
+              THRU 8990-RUNLOG-FIN.
+
+      * TRACE DE LA FIN DE LANCEMENT DANS LE JOURNAL COMMUN
+           MOVE 'FIN'   TO WS-JRN-EVT.
+           CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-DATE-FIN
+                               WS-HEURE-FIN WS-JRN-CODUTI.
+
            PERFORM 9998-FIN-NORMALE-DEB                                 00034400
               THRU 9998-FIN-NORMALE-FIN.                                00034500
                                                                         00034600
        0000-LECTURE-FIN. EXIT.                                          00034700
                                                                         00034800
-       1000-CHARG-DEB.                                                  00034901
-      * LIT LES 20 NOMBRES                                              00035000
-           MOVE WS-IN-NOMBRE TO WS-NOMBRE (WS-CTR-FIN-ATRIER).          00036000
-           PERFORM 6010-ATRIER-LEC-DEB                                  00037000
-           THRU    6010-ATRIER-LEC-FIN.                                 00038000
-       1000-CHARG-FIN. EXIT.                                            00039000
-                                                                        00040000
-       1010-INIT-DEB.                                                   00050000
-      * REMISE DE WS-IND … 'NOMBRE DE POSTE'                            00060000
-           MOVE WS-NOMBRE-POSTE TO WS-IND.                              00070000
-           PERFORM 7000-TRI-COCKTAIL-DEB                                00071000
-           THRU    7000-TRI-COCKTAIL-FIN.                               00072000
-       1010-INIT-FIN. EXIT.                                             00073000
-                                                                        00074000
-       1020-AFFICH-DEB.                                                 00074100
-      * AFFICHE LE NOMBRE CONTENU DANS UNE LIGNE DE LA TABLE            00074200
-           DISPLAY 'LA LIGNE ' WS-IND ' DE LA TABLE TVAL'               00074300
-                   ' CONTIENT LA VALEUR ' WS-NOMBRE(WS-IND).            00074400
-      * ECRITURE DANS LE FICHIER TRIE
-           MOVE SPACE               TO WS-OU-TRIE.
-           MOVE WS-NOMBRE(WS-IND)   TO WS-OU-NOMBRE.
-           PERFORM 6110-TRIE-ECR-DEB
-            THRU   6110-TRIE-ECR-FIN.
+      *********************************************************
+       0100-PARAMETRE-OUV-DEB.
+           OPEN INPUT FIN-PARAM.
+           IF WS-FS-FIN-PARAM NOT = ZERO
+              DISPLAY "ERREUR OPEN PARAM "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       0100-PARAMETRE-OUV-FIN.
+           EXIT.
+
+       0110-PARAMETRE-LEC-DEB.
+           READ FIN-PARAM
+                INTO WS-MESSAGE
+               AT END DISPLAY "ERREUR PARAM VIDE"
+                      PERFORM 9999-ERREUR-PROGRAMME-DEB
+                        THRU  9999-ERREUR-PROGRAMME-FIN.
+           IF WS-FS-FIN-PARAM NOT = ZERO AND NOT = '10'
+              DISPLAY "ERREUR READ PARAM "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           DISPLAY '*****************************'
+           DISPLAY 'LA DEMANDE EST : ' WS-MESSAGE.
+           DISPLAY '*****************************'.
+       0110-PARAMETRE-LEC-FIN.
+           EXIT.
+
+       0120-PARAMETRE-CLO-DEB.
+           CLOSE FIN-PARAM.
+           IF WS-FS-FIN-PARAM NOT = ZERO
+              DISPLAY "ERREUR CLOSE PARAM "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       0120-PARAMETRE-CLO-FIN.
+           EXIT.
 
-       1020-AFFICH-FIN. EXIT.                                           00074500
+      *********************************************************
+       6400-TRIER-FICHIER-DEB.
+      * TRI DE FIN-ATRIER VERS FOU-TRIE PAR LE VERBE SORT
+      * L'ORDRE (CROISSANT/DECROISSANT) EST PILOTE PAR WS-MESSAGE-ORDRE
+           IF WS-ORDRE-ASCENDANT
+              SORT WS-TRI-SORT
+                   ON ASCENDING KEY WS-SORT-NOMBRE
+                   INPUT PROCEDURE  6200-VALIDATION-DEB
+                   THRU             6200-VALIDATION-FIN
+                   OUTPUT PROCEDURE 6300-ECRITURE-DEB
+                   THRU             6300-ECRITURE-FIN
+           ELSE
+              SORT WS-TRI-SORT
+                   ON DESCENDING KEY WS-SORT-NOMBRE
+                   INPUT PROCEDURE  6200-VALIDATION-DEB
+                   THRU             6200-VALIDATION-FIN
+                   OUTPUT PROCEDURE 6300-ECRITURE-DEB
+                   THRU             6300-ECRITURE-FIN
+           END-IF.
+       6400-TRIER-FICHIER-FIN. EXIT.
                                                                         00074600
       *********************************************************         00074700
                                                                         00074800
@@ -197,12 +304,6 @@
            IF WS-FS-FIN-ATRIER = ZERO                                   00075100
                DISPLAY FS-IN-ATRIER
                ADD 1 TO WS-CTR-FIN-ATRIER.                              00076200
-           IF WS-CTR-FIN-ATRIER > WS-NOMBRE-POSTE
-              DISPLAY 'DIMENSION D LA TABLE ATTEINTE '
-              DISPLAY 'ENREGISTREMENTS LUS  : ' WS-CTR-FIN-ATRIER
-              DISPLAY 'POSTES DANS LA TABLE : ' WS-NOMBRE-POSTE
-              MOVE 'FIN' TO WS-FNOMB-FLAG                               00075800
-           END-IF.                                                      00075100
 
        6010-ATRIER-LEC-FIN.                                             00076300
            EXIT.                                                        00076400
@@ -217,7 +318,145 @@
        6020-ATRIER-CLO-FIN.                                             00076900
            EXIT.                                                        00077000
                                                                         00077100
-      *********************************************************         00077200
+      *********************************************************
+       6200-VALIDATION-DEB.
+      * PROCEDURE D'ENTREE DU TRI : LECTURE ET CONTROLE DE
+      * FIN-ATRIER, LES ENREGISTREMENTS VALIDES SONT LIVRES AU TRI
+      * LES ENREGISTREMENTS HORS NORME SONT ECRITS DANS FOU-REJET
+           PERFORM 6000-ATRIER-OUV-DEB
+              THRU 6000-ATRIER-OUV-FIN.
+           PERFORM 6220-REJET-OUV-DEB
+              THRU 6220-REJET-OUV-FIN.
+           PERFORM 6010-ATRIER-LEC-DEB
+              THRU 6010-ATRIER-LEC-FIN.
+           PERFORM 6210-VALIDATION-LIGNE-DEB
+              THRU 6210-VALIDATION-LIGNE-FIN
+              UNTIL WS-FNOMB-FLAG = 'FIN'.
+           PERFORM 6020-ATRIER-CLO-DEB
+              THRU 6020-ATRIER-CLO-FIN.
+           PERFORM 6240-REJET-CLO-DEB
+              THRU 6240-REJET-CLO-FIN.
+       6200-VALIDATION-FIN. EXIT.
+
+       6210-VALIDATION-LIGNE-DEB.
+           IF WS-IN-NOMBRE IS NUMERIC
+              AND WS-IN-NOMBRE > ZERO
+              AND WS-IN-NOMBRE NOT > WS-NOMBRE-POSTE-MAX
+              MOVE SPACE           TO WS-SORT-REC
+              MOVE 'D'             TO WS-SORT-TYPE
+              MOVE WS-IN-NOMBRE    TO WS-SORT-NOMBRE
+              RELEASE WS-SORT-REC
+           ELSE
+              MOVE FS-IN-ATRIER    TO WS-REJET-DONNEE
+              MOVE 'POSTE NON NUMERIQUE OU HORS BORNES'
+                                   TO WS-REJET-MOTIF
+              PERFORM 6230-REJET-ECR-DEB
+                 THRU 6230-REJET-ECR-FIN
+           END-IF.
+           PERFORM 6010-ATRIER-LEC-DEB
+              THRU 6010-ATRIER-LEC-FIN.
+       6210-VALIDATION-LIGNE-FIN. EXIT.
+                                                                        00077100
+      *********************************************************
+       6220-REJET-OUV-DEB.
+           OPEN OUTPUT FOU-REJET.
+           IF WS-FS-FOU-REJET NOT = ZERO
+              DISPLAY "ERREUR OPEN REJET "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6220-REJET-OUV-FIN.
+           EXIT.
+
+       6230-REJET-ECR-DEB.
+           DISPLAY 'ENREGISTREMENT REJETE : ' WS-REJET-DONNEE.
+           WRITE  FS-OU-REJET
+                FROM  WS-REJET-ENR.
+           IF WS-FS-FOU-REJET NOT = ZERO
+              DISPLAY "ERREUR ECRITURE REJET "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           ADD 1 TO WS-CTR-REJET.
+       6230-REJET-ECR-FIN.
+           EXIT.
+
+       6240-REJET-CLO-DEB.
+           CLOSE FOU-REJET.
+           IF WS-FS-FOU-REJET NOT = ZERO
+              DISPLAY "ERREUR CLOSE REJET "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6240-REJET-CLO-FIN.
+           EXIT.
+                                                                        00077100
+      *********************************************************
+       6300-ECRITURE-DEB.
+      * PROCEDURE DE SORTIE DU TRI : OUVERTURE DE FOU-TRIE SELON LE
+      * MODE DEMANDE, PUIS ECRITURE DES ENREGISTREMENTS TRIES
+           EVALUATE      WS-MESSAGE-OUV
+              WHEN   'A LA SUITE'
+                 PERFORM 6130-TRIE-OUV-EXTEND-DEB
+                    THRU 6130-TRIE-OUV-EXTEND-FIN
+              WHEN   'VIDER'
+                 PERFORM 6100-TRIE-OUV-DEB
+                    THRU 6100-TRIE-OUV-FIN
+              WHEN OTHER
+                 PERFORM 6100-TRIE-OUV-DEB
+                    THRU 6100-TRIE-OUV-FIN
+           END-EVALUATE.
+           MOVE SPACE TO WS-FNOMB-FLAG.
+           RETURN WS-TRI-SORT
+              INTO WS-OU-TRIE
+              AT END MOVE 'FIN' TO WS-FNOMB-FLAG.
+           PERFORM 6310-ECRITURE-LIGNE-DEB
+              THRU 6310-ECRITURE-LIGNE-FIN
+              UNTIL WS-FNOMB-FLAG = 'FIN'.
+
+      * MISE A JOUR DU CUMUL TOUTES RUNS AVANT L'ECRITURE DE LA
+      * LIGNE DE FIN DE FICHIER (LE CUMUL Y FIGURE)
+           PERFORM 8995-CUMUL-TOTAL-DEB
+              THRU 8995-CUMUL-TOTAL-FIN.
+           PERFORM 6320-TRAILER-ECR-DEB
+              THRU 6320-TRAILER-ECR-FIN.
+
+           PERFORM 6120-TRIE-CLO-DEB
+              THRU 6120-TRIE-CLO-FIN.
+       6300-ECRITURE-FIN. EXIT.
+
+       6320-TRAILER-ECR-DEB.
+      * ECRITURE DE LA LIGNE DE FIN DE FICHIER (TYPE 'T') PORTANT LE
+      * NOMBRE D'ENREGISTREMENTS DE LA RUN ET LE CUMUL TOUTES RUNS.
+      * FOU-TRIE RESTE UN FICHIER CUMULATIF OUVERT EN EXTEND D'UNE RUN
+      * A L'AUTRE : CETTE LIGNE DE FIN EST DONC AJOUTEE A CHAQUE RUN,
+      * ET NON UNE SEULE FOIS EN FIN DE FICHIER ABSOLUE. UN
+      * CONSOMMATEUR DOIT LIRE LA DERNIERE LIGNE DE TYPE 'T' DU
+      * FICHIER POUR OBTENIR LE CUMUL A JOUR, PLUTOT QUE DE SUPPOSER
+      * UNE LIGNE DE FIN UNIQUE.
+           MOVE SPACE            TO WS-OU-TRIE-TRAILER.
+           MOVE 'T'              TO WS-OU-TR-TYPE.
+           MOVE WS-CTR-FOU-TRIE   TO WS-OU-TR-CTR-ECR.
+           MOVE WS-CTR-CUMUL-TRIE TO WS-OU-TR-CTR-CUM.
+           WRITE  FS-OU-TRIE
+                FROM  WS-OU-TRIE-TRAILER.
+           IF WS-FS-FOU-TRIE NOT = ZERO
+              DISPLAY "ERREUR ECRITURE FIN DE FICHIER TRIE "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6320-TRAILER-ECR-FIN.
+           EXIT.
+
+       6310-ECRITURE-LIGNE-DEB.
+           DISPLAY 'ECRITURE DE LA VALEUR : ' WS-OU-NOMBRE.
+           PERFORM 6110-TRIE-ECR-DEB
+              THRU 6110-TRIE-ECR-FIN.
+           RETURN WS-TRI-SORT
+              INTO WS-OU-TRIE
+              AT END MOVE 'FIN' TO WS-FNOMB-FLAG.
+       6310-ECRITURE-LIGNE-FIN. EXIT.
+                                                                        00077200
        6100-TRIE-OUV-DEB.                                               00074900
            OPEN OUTPUT FOU-TRIE.                                        00075000
            IF WS-FS-FOU-TRIE NOT = ZERO                                 00075100
@@ -261,88 +500,6 @@
            END-IF.                                                      00075100
        6130-TRIE-OUV-EXTEND-FIN.                                        00075200
            EXIT.                                                        00075300
-      *********************************************************         00077200
-       7000-TRI-COCKTAIL-DEB.                                           00077300
-      * DEBUT DU TRI COCKTAIL                                           00077400
-           MOVE 1 TO WS-CTR1.                                           00077500
-           MOVE 0 TO WS-CTR2.                                           00077600
-           PERFORM 7010-PARITE-DEB                                      00077700
-           THRU    7010-PARITE-FIN                                      00077800
-           VARYING WS-CTR1   FROM WS-CTR1 BY 1                          00077900
-           UNTIL   WS-CTR1   > WS-NOMBRE-POSTE.                         00078000
-       7000-TRI-COCKTAIL-FIN. EXIT.                                     00078100
-                                                                        00078200
-       7010-PARITE-DEB.                                                 00078300
-      * DETERMINE SI CTR1 EST IMPAIR OU PAIR                            00078400
-           DIVIDE    WS-CTR1 BY 2                                       00078500
-              GIVING    WS-CTR1DIV2                                     00078600
-              REMAINDER WS-RESTE.                                       00078700
-           IF WS-RESTE NOT = 0                                          00078800
-              PERFORM 7020-INC-CTR2-DEB                                 00079000
-              THRU    7020-INC-CTR2-FIN                                 00080000
-           ELSE                                                         00081000
-              PERFORM 7025-DEC-CTR2-DEB                                 00082000
-              THRU    7025-DEC-CTR2-FIN                                 00083000
-           END-IF.                                                      00084000
-       7010-PARITE-FIN. EXIT.                                           00085000
-                                                                        00086000
-       7020-INC-CTR2-DEB.                                               00087000
-      * INCREMENTE CTR2 DE 1                                            00088000
-           ADD 1 TO WS-CTR2.                                            00089000
-           PERFORM 7030-COMP-DEB                                        00089100
-             THRU  7030-COMP-FIN                                        00089200
-             VARYING WS-CTR2 FROM WS-CTR2 BY 1                          00089300
-             UNTIL   WS-CTR2 >
-                  WS-NOMBRE-POSTE - (WS-CTR1DIV2 + 1).
-       7020-INC-CTR2-FIN. EXIT.                                         00089500
-                                                                        00089600
-       7030-COMP-DEB.                                                   00089700
-      * COMPARAISON DE 2 POSTES SUCCESSIFS                              00089800
-           IF WS-NOMBRE(WS-CTR2) > WS-NOMBRE(WS-CTR2 + 1)               00089900
-              PERFORM 7040-PERMUT-DEB                                   00090000
-                 THRU 7040-PERMUT-FIN.                                  00090100
-       7030-COMP-FIN. EXIT.                                             00090200
-                                                                        00090300
-       7040-PERMUT-DEB.                                                 00090400
-      * PERMUTE LES VALEURS DE 2 POSTES CONSECUTIFS                     00090500
-           MOVE WS-NOMBRE(WS-CTR2)                                      00090600
-                  TO WS-TEMP.                                           00090700
-           MOVE WS-NOMBRE(WS-CTR2 + 1)                                  00090800
-                  TO WS-NOMBRE(WS-CTR2).                                00090900
-           MOVE WS-TEMP                                                 00091000
-                  TO WS-NOMBRE(WS-CTR2 + 1).                            00091100
-       7040-PERMUT-FIN. EXIT.                                           00091200
-                                                                        00091300
-                                                                        00091400
-                                                                        00091500
-                                                                        00091600
-       7025-DEC-CTR2-DEB.                                               00091700
-      * DECREMENTE CTR2 DE 1                                            00091800
-           SUBTRACT 1 FROM WS-CTR2.                                     00091900
-           PERFORM 7035-COMP-DEB                                        00092000
-             THRU  7035-COMP-FIN                                        00092100
-             VARYING WS-CTR2 FROM WS-CTR2 BY -1                         00092200
-             UNTIL   WS-CTR2 < WS-CTR1DIV2 + 1.                         00092300
-       7025-DEC-CTR2-FIN. EXIT.                                         00092400
-                                                                        00092500
-       7035-COMP-DEB.                                                   00092600
-      * COMPARAISON DE 2 POSTES SUCCESSIFS                              00092700
-           IF WS-NOMBRE(WS-CTR2) < WS-NOMBRE(WS-CTR2 - 1)               00092800
-              PERFORM 7045-PERMUT-DEB                                   00092900
-                 THRU 7045-PERMUT-FIN.                                  00093000
-       7035-COMP-FIN. EXIT.                                             00093100
-                                                                        00093200
-       7045-PERMUT-DEB.                                                 00093300
-      * PERMUTE LES VALEURS DE 2 POSTES CONSECUTIFS                     00093400
-           MOVE WS-NOMBRE(WS-CTR2)                                      00093500
-                  TO WS-TEMP.                                           00093600
-           MOVE WS-NOMBRE(WS-CTR2 - 1)                                  00093700
-                  TO WS-NOMBRE(WS-CTR2).                                00093800
-           MOVE WS-TEMP                                                 00093900
-                  TO WS-NOMBRE(WS-CTR2 - 1).                            00094000
-       7045-PERMUT-FIN. EXIT.                                           00094100
-                                                                        00094200
-                                                                        00094300
       *********************************************************         00094400
        8999-STATISTIQUES-DEB.                                           00096900
            DISPLAY ' '.                                                 00097000
@@ -353,8 +510,70 @@
            DISPLAY '                                  '                 00097500
            DISPLAY 'ENREGISTREMENTS LUS   ' WS-CTR-FIN-ATRIER.          00097600
            DISPLAY 'ENREGISTREMENTS ECRITS' WS-CTR-FOU-TRIE.            00097600
+           DISPLAY 'ENREGISTREMENTS REJETES' WS-CTR-REJET.
+           DISPLAY 'CUMUL TOUTES RUNS     ' WS-CTR-CUMUL-TRIE.
            DISPLAY ' '.                                                 00097700
        8999-STATISTIQUES-FIN. EXIT.                                     00097800
+
+      *********************************************************
+       8995-CUMUL-TOTAL-DEB.
+      * TIENT A JOUR LE NOMBRE TOTAL D'ENREGISTREMENTS ECRITS DANS
+      * FOU-TRIE, TOUTES RUNS CONFONDUES (VIDER REINITIALISE LE
+      * CUMUL, A LA SUITE L'INCREMENTE).
+           MOVE SPACE TO WS-CTLTOT-NOUVEAU.
+           OPEN I-O FOU-CTLTOT.
+           IF WS-FS-FOU-CTLTOT = '35'
+              MOVE 'OUI' TO WS-CTLTOT-NOUVEAU
+              OPEN OUTPUT FOU-CTLTOT
+           END-IF.
+           IF WS-FS-FOU-CTLTOT NOT = ZERO
+              DISPLAY "ERREUR OPEN CTLTOT "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF WS-CTLTOT-NOUVEAU = 'OUI'
+              MOVE WS-CTR-FOU-TRIE TO WS-CTLTOT-CUMUL
+              WRITE FS-OU-CTLTOT FROM WS-CTLTOT-ENR
+           ELSE
+              READ FOU-CTLTOT INTO WS-CTLTOT-ENR
+              IF WS-MESSAGE-OUV = 'A LA SUITE'
+                 ADD WS-CTR-FOU-TRIE TO WS-CTLTOT-CUMUL
+              ELSE
+                 MOVE WS-CTR-FOU-TRIE TO WS-CTLTOT-CUMUL
+              END-IF
+              REWRITE FS-OU-CTLTOT FROM WS-CTLTOT-ENR
+           END-IF.
+           MOVE WS-CTLTOT-CUMUL TO WS-CTR-CUMUL-TRIE.
+           CLOSE FOU-CTLTOT.
+       8995-CUMUL-TOTAL-FIN. EXIT.
+                                                                        00097900
+      *********************************************************
+       8990-RUNLOG-DEB.
+      * CONSERVE UNE TRACE PERSISTANTE DE LA RUN DANS OURUNLOG
+           MOVE SPACE          TO WS-RUNLOG-ENR.
+           MOVE 'C1FICHO'      TO WS-RL-PROGR.
+           MOVE WS-MESSAGE-OUV TO WS-RL-MODE.
+           MOVE WS-DATE-DEB    TO WS-RL-DATE-DEB.
+           MOVE WS-HEURE-DEB   TO WS-RL-HEURE-DEB.
+           MOVE WS-DATE-FIN    TO WS-RL-DATE-FIN.
+           MOVE WS-HEURE-FIN   TO WS-RL-HEURE-FIN.
+           MOVE WS-CTR-FIN-ATRIER TO WS-RL-CTR-LUS.
+           MOVE WS-CTR-FOU-TRIE   TO WS-RL-CTR-ECR.
+           MOVE WS-CTR-REJET      TO WS-RL-CTR-REJ.
+           MOVE WS-CTR-CUMUL-TRIE TO WS-RL-CTR-CUM.
+           OPEN EXTEND FOU-RUNLOG.
+           IF WS-FS-FOU-RUNLOG = '35'
+              OPEN OUTPUT FOU-RUNLOG
+           END-IF.
+           IF WS-FS-FOU-RUNLOG NOT = ZERO
+              DISPLAY "ERREUR OPEN RUNLOG "
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU  9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           WRITE  FS-OU-RUNLOG
+                FROM  WS-RUNLOG-ENR.
+           CLOSE FOU-RUNLOG.
+       8990-RUNLOG-FIN. EXIT.
                                                                         00097900
       *********************************************************         00098000
        9998-FIN-NORMALE-DEB.                                            00098100
