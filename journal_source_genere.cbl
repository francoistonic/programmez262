@@ -0,0 +1,93 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  PJRNAL.                                             PJRNAL
+000030 AUTHOR.         journal des lancements de programme.             PJRNAL
+000040 DATE-COMPILED.   09/08/26.                                       PJRNAL
+000050 ENVIRONMENT DIVISION.                                            PJRNAL
+000060 CONFIGURATION SECTION.                                           PJRNAL
+000070 SOURCE-COMPUTER. IBM-370.                                        PJRNAL
+000080 OBJECT-COMPUTER. IBM-370.                                        PJRNAL
+000090 INPUT-OUTPUT SECTION.                                            PJRNAL
+000100 FILE-CONTROL.                                                    PJRNAL
+000110      SELECT     JRN-FICHIER   ASSIGN    TO OUJRNAL               PJRNAL
+000120                 FILE STATUS   IS  JRN-FS.                        PJRNAL
+000130 DATA DIVISION.                                                   PJRNAL
+000140 FILE SECTION.                                                    PJRNAL
+000150 FD                 JRN-FICHIER                                   PJRNAL
+000160      BLOCK              00000 RECORDS                            PJRNAL
+000170      DATA RECORD                                                 PJRNAL
+000180                    JRN00                                         PJRNAL
+000190           LABEL RECORD STANDARD.                                 PJRNAL
+000200 01               JRN00.                                          PJRNAL
+000210   10             JRN00-PROGR   PICTURE X(08).                    PJRNAL
+000220   10             FILLER        PICTURE X(01).                    PJRNAL
+000230   10             JRN00-EVT     PICTURE X(05).                    PJRNAL
+000240   10             FILLER        PICTURE X(01).                    PJRNAL
+000250   10             JRN00-DATE    PICTURE 9(08).                    PJRNAL
+000260   10             FILLER        PICTURE X(01).                    PJRNAL
+000270   10             JRN00-HEURE   PICTURE 9(08).                    PJRNAL
+000280   10             FILLER        PICTURE X(01).                    PJRNAL
+000290   10             JRN00-CODUTI  PICTURE X(08).                    PJRNAL
+000300   10             FILLER        PICTURE X(09).                    PJRNAL
+000310 WORKING-STORAGE SECTION.                                         PJRNAL
+000320 01               JRN-FS        PICTURE XX.                       PJRNAL
+000330 LINKAGE SECTION.                                                 PJRNAL
+000340 01               JRN-PROGR     PICTURE X(08).                    PJRNAL
+000350 01               JRN-EVT       PICTURE X(05).                    PJRNAL
+000360 01               JRN-DATE      PICTURE 9(08).                    PJRNAL
+000370 01               JRN-HEURE     PICTURE 9(08).                    PJRNAL
+000380 01               JRN-CODUTI    PICTURE X(08).                    PJRNAL
+000390 PROCEDURE DIVISION USING JRN-PROGR JRN-EVT JRN-DATE               PJRNAL
+000400                          JRN-HEURE JRN-CODUTI.                   PJRNAL
+000410 N01.                                                             PJRNAL
+000420*               INITIALISATIONS - OUVERTURE DU JOURNAL            PJRNAL
+000430*               DES LANCEMENTS DE PROGRAMME                       PJRNAL
+000440 F01.                                                             PJRNAL
+000450     OPEN EXTEND JRN-FICHIER.                                     PJRNAL
+000460     IF      JRN-FS  =  '35'                                      PJRNAL
+000470         OPEN OUTPUT JRN-FICHIER.                                 PJRNAL
+000472     IF      JRN-FS  NOT  =  ZERO                                 PJRNAL
+000474         DISPLAY 'ERREUR OPEN JRN-FICHIER  FS=' JRN-FS            PJRNAL
+000476         GO TO F08.                                               PJRNAL
+000480 F01-FN.                                                          PJRNAL
+000490     EXIT.                                                        PJRNAL
+000500 N02.                                                             PJRNAL
+000510*               ECRITURE D'UNE LIGNE DE JOURNAL                   PJRNAL
+000520 F02.                                                             PJRNAL
+000530     MOVE SPACE TO JRN00.                                         PJRNAL
+000540     MOVE JRN-PROGR   TO JRN00-PROGR.                             PJRNAL
+000550     MOVE JRN-EVT     TO JRN00-EVT.                               PJRNAL
+000560     MOVE JRN-DATE    TO JRN00-DATE.                              PJRNAL
+000570     MOVE JRN-HEURE   TO JRN00-HEURE.                             PJRNAL
+000580     MOVE JRN-CODUTI  TO JRN00-CODUTI.                            PJRNAL
+000590     WRITE JRN00.                                                 PJRNAL
+000592     IF      JRN-FS  NOT  =  ZERO                                 PJRNAL
+000594         DISPLAY 'ERREUR ECRITURE JRN-FICHIER  FS=' JRN-FS        PJRNAL
+000596         GO TO F08.                                               PJRNAL
+000600 F02-FN.                                                          PJRNAL
+000610     EXIT.                                                        PJRNAL
+000620 N03.                                                             PJRNAL
+000630*               FERMETURE DU JOURNAL                              PJRNAL
+000640 F03.                                                             PJRNAL
+000650     CLOSE JRN-FICHIER.                                           PJRNAL
+000652     IF      JRN-FS  NOT  =  ZERO                                 PJRNAL
+000654         DISPLAY 'ERREUR CLOSE JRN-FICHIER  FS=' JRN-FS           PJRNAL
+000656         GO TO F08.                                               PJRNAL
+000660 F03-FN.                                                          PJRNAL
+000670     EXIT.                                                        PJRNAL
+000671     GO TO F9999.                                                 PJRNAL
+000672 N08.                                                             PJRNAL
+000674*               ANOMALIE SUR UNE OPERATION FICHIER JOURNAL --      PJRNAL
+000676*               LE JOURNAL EST UN SERVICE ANNEXE : ON SIGNALE      PJRNAL
+000678*               L'ANOMALIE ET ON REND LA MAIN A L'APPELANT SANS    PJRNAL
+000679*               ARRETER LE PROGRAMME (GOBACK, PAS STOP RUN).       PJRNAL
+000680 F08.                                                             PJRNAL
+000682     DISPLAY '**********************************'.                PJRNAL
+000684     DISPLAY '* ANOMALIE SUR LE FICHIER JOURNAL *'.                PJRNAL
+000686     DISPLAY '**********************************'.                PJRNAL
+000688 F08-FN.                                                          PJRNAL
+000690     EXIT.                                                        PJRNAL
+000692 N9999.                                                           PJRNAL
+000694 F9999.                                                           PJRNAL
+000696     GOBACK.                                                      PJRNAL
+000698 F9999-FN.                                                        PJRNAL
+000699     EXIT.                                                        PJRNAL
