@@ -9,6 +9,13 @@
 000090 INPUT-OUTPUT SECTION.                                            PAPRUP
 000100 FILE-CONTROL.                                                    PAPRUP
 000110      SELECT     TC-FICHIER    ASSIGN    UT-S-INP001.             PAPRUP
+000111      SELECT     ETA-ETAT      ASSIGN    UT-S-OUT001              PAPRUP
+003200                 FILE STATUS   IS  WS-FS-ETA.                     PAPRUP
+000112      SELECT     SUS-FICHIER   ASSIGN    UT-S-OUT002              PAPRUP
+003210                 FILE STATUS   IS  WS-FS-SUS.                     PAPRUP
+000113      SELECT     CPT-FICHIER   ASSIGN    UT-S-INP002.             PAPRUP
+000114      SELECT     CKP-FICHIER   ASSIGN    UT-S-CKP001              PAPRUP
+003215                 FILE STATUS   IS  WS-FS-CKP.                     PAPRUP
 000120 DATA DIVISION.                                                   PAPRUP
 000130 FILE SECTION.                                                    PAPRUP
 000140 FD                 TC-FICHIER                                    PAPRUP
@@ -22,10 +29,90 @@
 000220   10             TC00-CDMVT    PICTURE X.                        PAPRUP
 000230   10             TC00-MTMVT    PICTURE S9(10).                   PAPRUP
 000240   10             TC00-FILLER   PICTURE X(21).                    PAPRUP
-000250 WORKING-STORAGE SECTION.                                         PAPRUP
+000241 FD                 ETA-ETAT                                      PAPRUP
+000242      BLOCK              00000 RECORDS                            PAPRUP
+000243      DATA RECORD                                                 PAPRUP
+000244                    ETA00                                         PAPRUP
+000245           LABEL RECORD STANDARD.                                 PAPRUP
+000246 01               ETA00.                                          PAPRUP
+000247   10             ETA00-LIGNE   PICTURE X(132).                   PAPRUP
+000248 FD                 SUS-FICHIER                                   PAPRUP
+000249      BLOCK              00000 RECORDS                            PAPRUP
+000250      DATA RECORD                                                 PAPRUP
+000251                    SUS00                                         PAPRUP
+000252           LABEL RECORD STANDARD.                                 PAPRUP
+000253 01               SUS00.                                          PAPRUP
+000254   10             SUS00-NOCPTE  PICTURE 9(10).                    PAPRUP
+000255   10             SUS00-DAMVT   PICTURE X(8).                     PAPRUP
+000256   10             SUS00-CDMVT   PICTURE X.                        PAPRUP
+000257   10             SUS00-MTMVT   PICTURE S9(10).                   PAPRUP
+000258   10             SUS00-MOTIF   PICTURE X(30).                    PAPRUP
+000259 FD                 CPT-FICHIER                                   PAPRUP
+000260      BLOCK              00000 RECORDS                            PAPRUP
+000261      DATA RECORD                                                 PAPRUP
+000262                    CPT00                                         PAPRUP
+000263           LABEL RECORD STANDARD.                                 PAPRUP
+000264 01               CPT00.                                          PAPRUP
+000265   10             CPT00-NOCPTE  PICTURE 9(10).                    PAPRUP
+000266   10             CPT00-MTSOLD  PICTURE S9(10).                   PAPRUP
+000268 FD                 CKP-FICHIER                                   PAPRUP
+000269      BLOCK              00000 RECORDS                            PAPRUP
+000270      DATA RECORD                                                 PAPRUP
+000271                    CKP00                                         PAPRUP
+000272           LABEL RECORD STANDARD.                                 PAPRUP
+000273 01               CKP00.                                          PAPRUP
+000274   10             CKP00-CPTENR  PICTURE 9(09).                    PAPRUP
+000275   10             CKP00-NOCPTE  PICTURE 9(10).                    PAPRUP
+000276   10             CKP00-MTMVT   PICTURE S9(10).                   PAPRUP
+003795   10             CKP00-PAGE    PICTURE 9(03).                    PAPRUP
+003796   10             CKP00-SUS     PICTURE 9(09).                    PAPRUP
+000267 WORKING-STORAGE SECTION.                                         PAPRUP
 000260 01               WA0I-MTMVT    PICTURE S9(10).                   7WA100
+000261 01               WA0I-CPT-INCO PICTURE X VALUE '0'.               7WA100
 000270 01               WA0S-MTMVT    PICTURE --B---B---B--9.           7WA110
-000280 01                              DEBUT-WSS.                       PAPRUP
+000271 01               WA0G-MTMVT    PICTURE S9(10).                   7WA120
+000272 01               WA0GS-MTMVT   PICTURE --B---B---B--9.           7WA130
+000273 01               WS-LIGNE-ETAT.                                  7WA140
+000274   05             WS-LE-LIBELLE PICTURE X(32).                    7WA150
+000275   05             WS-LE-NOCPTE  PICTURE Z(9)9.                    7WA160
+000276   05             FILLER        PICTURE X(3).                     7WA170
+000277   05             WS-LE-MONTANT PICTURE --B---B---B--9.           7WA180
+000278   05             FILLER        PICTURE X(73).                    7WA190
+000279 01               WS-CKP-RESTART PICTURE S9(9) COMPUTATIONAL-3    7WA200
+000280                                VALUE ZERO.                       7WA200
+000281 01               WS-CKP-SAUT   PICTURE S9(9) COMPUTATIONAL-3     7WA200
+000282                                VALUE ZERO.                       7WA200
+000283 01               WS-CKP-COMPTEUR PICTURE S9(9) COMPUTATIONAL-3   7WA200
+000284                                VALUE ZERO.                       7WA200
+000285   01             WS-CKP-MTMVT  PICTURE S9(10) VALUE ZERO.        7WA200
+003770 01               WS-CKP-PAGE   PICTURE S9(3) COMPUTATIONAL-3     7WA200
+003772                                VALUE ZERO.                       7WA200
+003774 01               WS-CKP-SUS    PICTURE S9(9) COMPUTATIONAL-3     7WA200
+003776                                VALUE ZERO.                       7WA200
+003220 01               WS-FS-ETA     PICTURE XX.                       7WA200
+003230 01               WS-FS-SUS     PICTURE XX.                       7WA200
+003235 01               WS-FS-CKP     PICTURE XX.                       7WA200
+003240 01               WS-ETA-LIGNE-CTR PICTURE S9(3) COMPUTATIONAL-3  7WA200
+003250                                VALUE ZERO.                       7WA200
+003260 01               WS-ETA-PAGE-CTR  PICTURE S9(3) COMPUTATIONAL-3  7WA200
+003270                                VALUE 1.                          7WA200
+003280 01               WS-LIGNE-DATE.                                  7WA200
+003290   05             FILLER        PICTURE X(20)                     7WA200
+003295                                VALUE 'DATE DU TRAITEMENT :'.     7WA200
+003300   05             WS-LD-DATE    PICTURE 9(08).                    7WA200
+003302   05             FILLER        PICTURE X(10) VALUE SPACE.        7WA200
+003304   05             FILLER        PICTURE X(5)  VALUE 'PAGE '.      7WA200
+003306   05             WS-LD-PAGE    PICTURE ZZ9.                      7WA200
+003308   05             FILLER        PICTURE X(86) VALUE SPACE.        7WA200
+003320 01               WS-LIGNE-ENTETE.                                7WA200
+003330   05             FILLER        PICTURE X(32) VALUE SPACE.        7WA200
+003340   05             FILLER        PICTURE X(10)                     7WA200
+003350                                VALUE '  COMPTE  '.               7WA200
+003360   05             FILLER        PICTURE X(3)  VALUE SPACE.        7WA200
+003370   05             FILLER        PICTURE X(14)                     7WA200
+003380                                VALUE '   MONTANT    '.           7WA200
+003390   05             FILLER        PICTURE X(73) VALUE SPACE.        7WA200
+000286 01                              DEBUT-WSS.                       PAPRUP
 000290   05             FILLER        PICTURE X(7) VALUE                PAPRUP
 000300                                'WORKING'.                        PAPRUP
 000310   05             IK            PICTURE X.                        PAPRUP
@@ -39,6 +126,11 @@
 000390   05             DATGN         PICTURE X(8).                     PAPRUP
 000400   05             PROGR         PICTURE X(6).                     PAPRUP
 000410   05             CODUTI        PICTURE X(8).                     PAPRUP
+000411 01               JRN-WSS.                                        PAPRUP
+000412   05             WS-JRN-PROGR  PICTURE X(08).                    PAPRUP
+000413   05             WS-JRN-EVT    PICTURE X(05).                    PAPRUP
+000414   05             WS-JRN-DATE   PICTURE 9(08).                    PAPRUP
+000415   05             WS-JRN-HEURE  PICTURE 9(08).                    PAPRUP
 000420   05             TIMGN         PICTURE X(8).                     PAPRUP
 000430   05             PROGE         PICTURE X(8).                     PAPRUP
 000440   05             COBASE        PICTURE X(4).                     PAPRUP
@@ -71,8 +163,11 @@
 000710   05             FI.                                             PAPRUP
 000720     10           TC-FI         PICTURE X VALUE                   PAPRUP
 000730                                '0'.                              PAPRUP
+000731     10           CPT-FI        PICTURE X VALUE                   PAPRUP
+000732                                '0'.                              PAPRUP
 000740 01               COMPTEURS-FICHIERS COMPUTATIONAL-3.             PAPRUP
 000750   05             5-TC00-CPTENR PICTURE S9(9) VALUE ZERO.         PAPRUP
+000751   05             5-SUS00-CPTENR PICTURE S9(9) VALUE ZERO.        PAPRUP
 000760 01               1-TC00.                                         PAPRUP
 000770   10             1-TC00-NOCPTE PICTURE 9(10).                    PAPRUP
 000780   10             1-TC00-DAMVT  PICTURE X(8).                     PAPRUP
@@ -82,15 +177,56 @@
 000820 01               ZONES-UTILISATEUR PICTURE X.                    PAPRUP
 000830 PROCEDURE DIVISION.                                              PAPRUP
 000840 N01.                                                             PAPRUP
-000850           NOTE *************************************.            PAPRUP
-000860                *                                   *             PAPRUP
-000870                *INITIALISATIONS                    *             PAPRUP
-000880                *                                   *             PAPRUP
-000890                *************************************.            PAPRUP
+000850*               *************************************.            PAPRUP
+000860*               *                                   *             PAPRUP
+000870*               *INITIALISATIONS                    *             PAPRUP
+000880*               *                                   *             PAPRUP
+000890*               *************************************.            PAPRUP
 000900 F01.                                                             PAPRUP
-000910     EXIT.                                                        PAPRUP
+000905     MOVE ZERO TO WA0G-MTMVT.                                     PAPRUP
+000906     ACCEPT WS-JRN-DATE  FROM DATE YYYYMMDD.                      PAPRUP
+000907     ACCEPT WS-JRN-HEURE FROM TIME.                               PAPRUP
+000908     MOVE PROGR    TO WS-JRN-PROGR.                               PAPRUP
+000909     MOVE 'DEBUT'  TO WS-JRN-EVT.                                 PAPRUP
+000911     CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-JRN-DATE      PAPRUP
+000912                         WS-JRN-HEURE CODUTI.                     PAPRUP
+000913     EXIT.                                                        PAPRUP
+000914 N01CK.                                                           PAPRUP
+000915*               INITIALISATION FICHIER  CKP-FICHIER                PAPRUP
+000916*               (REPRISE SUR POINT DE CONTROLE) -- DOIT ETRE        PAPRUP
+000917*               CONNU AVANT L'OUVERTURE DE ETA-ETAT/SUS-FICHIER     PAPRUP
+000918*               CI-DESSOUS, D'OU SA PLACE EN TETE DU TRAITEMENT     PAPRUP
+000919*               D'INITIALISATION.                                  PAPRUP
+000921 F01CK.                                                           PAPRUP
+000922     OPEN INPUT CKP-FICHIER.                                      PAPRUP
+003700     IF      WS-FS-CKP  =  '35'                                   PAPRUP
+003705         GO TO F01CK-20.                                          PAPRUP
+000923 F01CK-10.                                                        PAPRUP
+000924     READ CKP-FICHIER AT END                                      PAPRUP
+000925         GO TO F01CK-15.                                          PAPRUP
+000926     MOVE CKP00-CPTENR TO WS-CKP-RESTART.                         PAPRUP
+000927     MOVE CKP00-MTMVT  TO WS-CKP-MTMVT.                           PAPRUP
+003780     MOVE CKP00-PAGE   TO WS-CKP-PAGE.                            PAPRUP
+003782     MOVE CKP00-SUS    TO WS-CKP-SUS.                             PAPRUP
+000928     GO TO F01CK-10.                                              PAPRUP
+003710 F01CK-15.                                                        PAPRUP
+003715     CLOSE CKP-FICHIER.                                           PAPRUP
+003720     GO TO F01CK-30.                                              PAPRUP
+003725 F01CK-20.                                                        PAPRUP
+003730     MOVE ZERO TO WS-CKP-RESTART.                                 PAPRUP
+003735 F01CK-30.                                                        PAPRUP
+000931     OPEN OUTPUT CKP-FICHIER.                                     PAPRUP
+000932     IF      WS-CKP-RESTART  =  ZERO                              PAPRUP
+000933         NEXT SENTENCE                                            PAPRUP
+000934     ELSE                                                         PAPRUP
+000935         MOVE WS-CKP-MTMVT TO WA0G-MTMVT                          PAPRUP
+003784         ADD 1 TO WS-CKP-PAGE                                     PAPRUP
+003785         MOVE WS-CKP-PAGE  TO WS-ETA-PAGE-CTR                     PAPRUP
+003786         MOVE WS-CKP-SUS   TO 5-SUS00-CPTENR.                     PAPRUP
+000929 F01CK-FN.                                                        PAPRUP
+000936     EXIT.                                                        PAPRUP
 000920 N01TC.                                                           PAPRUP
-000930           NOTE *INITIALISATION FICHIER  TC-FICHIER *.            PAPRUP
+000930*               *INITIALISATION FICHIER  TC-FICHIER *.            PAPRUP
 000940 F01TC.                                                           PAPRUP
 000950     OPEN INPUT TC-FICHIER.                                       PAPRUP
 000960 F01TC-10.                                                        PAPRUP
@@ -98,21 +234,88 @@
 000980         MOVE 1 TO TC-FI.                                         PAPRUP
 000990 F01TC-FN.                                                        PAPRUP
 001000     EXIT.                                                        PAPRUP
-001010 F01-FN.                                                          PAPRUP
+001001 N01ET.                                                           PAPRUP
+001002*               INITIALISATION FICHIER  ETA-ETAT                 PAPRUP
+001003 F01ET.                                                           PAPRUP
+003400     IF      WS-CKP-RESTART  =  ZERO                              PAPRUP
+003405         GO TO F01ET-10.                                          PAPRUP
+003410     OPEN EXTEND ETA-ETAT.                                        PAPRUP
+003415     IF      WS-FS-ETA  =  '35'                                   PAPRUP
+003420         OPEN OUTPUT ETA-ETAT.                                    PAPRUP
+003425     GO TO F01ET-20.                                              PAPRUP
+003430 F01ET-10.                                                        PAPRUP
+003435     OPEN OUTPUT ETA-ETAT.                                        PAPRUP
+003440 F01ET-20.                                                        PAPRUP
+001004     MOVE ZERO TO WS-ETA-LIGNE-CTR.                                PAPRUP
+001005     MOVE SPACE          TO WS-LIGNE-ETAT.                        PAPRUP
+001006     MOVE 'ETAT DES MOUVEMENTS PAR COMPTE'                        PAPRUP
+001007                          TO WS-LE-LIBELLE.                       PAPRUP
+001008     WRITE ETA00 FROM WS-LIGNE-ETAT AFTER ADVANCING PAGE.         PAPRUP
+001009     MOVE SPACE          TO WS-LIGNE-ETAT.                        PAPRUP
+003450     MOVE WS-JRN-DATE    TO WS-LD-DATE.                           PAPRUP
+003452     MOVE WS-ETA-PAGE-CTR TO WS-LD-PAGE.                          PAPRUP
+003455     WRITE ETA00 FROM WS-LIGNE-DATE.                              PAPRUP
+003460     WRITE ETA00 FROM WS-LIGNE-ENTETE.                            PAPRUP
+001010 F01ET-FN.                                                        PAPRUP
+001011     EXIT.                                                        PAPRUP
+001013 N01SU.                                                           PAPRUP
+001014*               INITIALISATION FICHIER  SUS-FICHIER               PAPRUP
+001015 F01SU.                                                           PAPRUP
+003470     IF      WS-CKP-RESTART  =  ZERO                              PAPRUP
+003475         GO TO F01SU-10.                                          PAPRUP
+003480     OPEN EXTEND SUS-FICHIER.                                     PAPRUP
+003485     IF      WS-FS-SUS  =  '35'                                   PAPRUP
+003490         OPEN OUTPUT SUS-FICHIER.                                 PAPRUP
+003495     GO TO F01SU-FN.                                              PAPRUP
+003498 F01SU-10.                                                        PAPRUP
+001016     OPEN OUTPUT SUS-FICHIER.                                     PAPRUP
+001017 F01SU-FN.                                                        PAPRUP
+001018     EXIT.                                                        PAPRUP
+001019 N01CA.                                                           PAPRUP
+001020*               INITIALISATION FICHIER  CPT-FICHIER                PAPRUP
+001021 F01CA.                                                           PAPRUP
+001022     OPEN INPUT CPT-FICHIER.                                      PAPRUP
+001023 F01CA-10.                                                        PAPRUP
+001024     READ CPT-FICHIER AT END                                      PAPRUP
+001025         MOVE 1 TO CPT-FI.                                        PAPRUP
+001026 F01CA-FN.                                                        PAPRUP
+001027     EXIT.                                                        PAPRUP
+001042 N01SK.                                                           PAPRUP
+001043*               SAUT DES MOUVEMENTS DEJA TRAITES LORS              PAPRUP
+001044*               D'UNE REPRISE SUR POINT DE CONTROLE                PAPRUP
+001045 F01SK.                                                           PAPRUP
+001046     IF      WS-CKP-RESTART  =  ZERO                              PAPRUP
+001047         GO TO F01SK-FN.                                          PAPRUP
+001048     MOVE ZERO TO WS-CKP-SAUT.                                    PAPRUP
+001049     DISPLAY 'REPRISE APRES ' WS-CKP-RESTART ' MOUVEMENTS'.       PAPRUP
+001050 F01SK-10.                                                        PAPRUP
+001051     IF      WS-CKP-SAUT  NOT  <  WS-CKP-RESTART                  PAPRUP
+001052         GO TO F01SK-FN.                                          PAPRUP
+001053     IF      TC-FI  =  '1'                                        PAPRUP
+001054         GO TO F01SK-FN.                                          PAPRUP
+001055     MOVE TC00 TO 1-TC00.                                         PAPRUP
+001056     ADD 1 TO 5-TC00-CPTENR.                                      PAPRUP
+001057     ADD 1 TO WS-CKP-SAUT.                                        PAPRUP
+001058     READ TC-FICHIER AT END                                       PAPRUP
+001059         MOVE 1 TO TC-FI.                                         PAPRUP
+001060     GO TO F01SK-10.                                              PAPRUP
+001061 F01SK-FN.                                                        PAPRUP
+001062     EXIT.                                                        PAPRUP
+001012 F01-FN.                                                          PAPRUP
 001020     EXIT.                                                        PAPRUP
 001030*          NOTE *  DEBUT ITERATION DU PROGRAMME     *.            PAPRUP
 001040 F05.                                                             PAPRUP
 001050     EXIT.                                                        PAPRUP
 001060 N10.                                                             PAPRUP
-001070           NOTE *************************************.            PAPRUP
-001080                *                                   *             PAPRUP
-001090                *LECTURE FICHIERS ACCES SEQ. AVEC DE*             PAPRUP
-001100                *                                   *             PAPRUP
-001110                *************************************.            PAPRUP
+001070*               *************************************.            PAPRUP
+001080*               *                                   *             PAPRUP
+001090*               *LECTURE FICHIERS ACCES SEQ. AVEC DE*             PAPRUP
+001100*               *                                   *             PAPRUP
+001110*               *************************************.            PAPRUP
 001120 F10.                                                             PAPRUP
 001130     EXIT.                                                        PAPRUP
 001140 N10TC.                                                           PAPRUP
-001150           NOTE *LECTURE FICHIER         TC  AVEC DE*.            PAPRUP
+001150*               *LECTURE FICHIER         TC  AVEC DE*.            PAPRUP
 001160 F10TC-10.                                                        PAPRUP
 001170     MOVE TC-DE TO TC-PE.                                         PAPRUP
 001180     MOVE NRD TO NRP.                                             PAPRUP
@@ -123,16 +326,31 @@
 001230     ADD 1 TO 5-TC00-CPTENR.                                      PAPRUP
 001240     READ TC-FICHIER AT END                                       PAPRUP
 001250         MOVE 1 TO TC-FI.                                         PAPRUP
-001260 F10TC-FN.                                                        PAPRUP
-001270     EXIT.                                                        PAPRUP
+001271 F10TC-15.                                                        PAPRUP
+001272     IF      TC-FI  =  '1'                                        PAPRUP
+001273         GO TO F10TC-FN.                                          PAPRUP
+001274     IF      TC00-NOCPTE  <  1-TC00-NOCPTE                        PAPRUP
+001276         NEXT SENTENCE                                            PAPRUP
+001277     ELSE                                                         PAPRUP
+001278         GO TO F10TC-FN.                                          PAPRUP
+001279     DISPLAY 'RUPTURE DE SEQUENCE SUR TC-FICHIER'                 PAPRUP
+001280     DISPLAY 'COMPTE PRECEDENT ' 1-TC00-NOCPTE                    PAPRUP
+001281     DISPLAY 'COMPTE LU        ' TC00-NOCPTE                      PAPRUP
+003640     MOVE SPACE            TO WS-LIGNE-ETAT.                      PAPRUP
+003650     MOVE 'TRAITEMENT INTERROMPU (SEQUENCE)' TO WS-LE-LIBELLE.    PAPRUP
+003660     WRITE ETA00 FROM WS-LIGNE-ETAT.                              PAPRUP
+003670     MOVE 16 TO RETURN-CODE.                                      PAPRUP
+001282     GO TO F20TC.                                                 PAPRUP
+001283 F10TC-FN.                                                        PAPRUP
+001284     EXIT.                                                        PAPRUP
 001280 F10-FN.                                                          PAPRUP
 001290     EXIT.                                                        PAPRUP
 001300 N20.                                                             PAPRUP
-001310           NOTE *************************************.            PAPRUP
-001320                *                                   *             PAPRUP
-001330                *FIN DE TRAITEMENT                  *             PAPRUP
-001340                *                                   *             PAPRUP
-001350                *************************************.            PAPRUP
+001310*               *************************************.            PAPRUP
+001320*               *                                   *             PAPRUP
+001330*               *FIN DE TRAITEMENT                  *             PAPRUP
+001340*               *                                   *             PAPRUP
+001350*               *************************************.            PAPRUP
 001360 F20.                                                             PAPRUP
 001370     IF      FT  =  ALL '1'                                       PAPRUP
 001380         NEXT SENTENCE                                            PAPRUP
@@ -142,21 +360,84 @@
 001420     CLOSE TC-FICHIER.                                            PAPRUP
 001430 F20TC-FN.                                                        PAPRUP
 001440     EXIT.                                                        PAPRUP
-001450 F2099. STOP RUN.                                                 PAPRUP
-001460 F2099-FN.                                                        PAPRUP
-001470     EXIT.                                                        PAPRUP
+001441 N20GA.                                                           PAPRUP
+001442*               *TOTAL GENERAL TOUS COMPTES    *.                 PAPRUP
+001443 F20GA.                                                           PAPRUP
+001444     MOVE WA0G-MTMVT TO WA0GS-MTMVT                                P050
+001445     DISPLAY 'TOTAL GENERAL DES MOUVEMENTS'                        P100
+001446     WA0GS-MTMVT.                                                  P120
+001447     MOVE SPACE            TO WS-LIGNE-ETAT.                       P120
+003740     IF      RETURN-CODE  NOT  =  ZERO                             PAPRUP
+003742         MOVE 'TOTAL PARTIEL (INTERROMPU)' TO WS-LE-LIBELLE        PAPRUP
+003746     ELSE                                                         PAPRUP
+001448         MOVE 'TOTAL GENERAL DES MOUVEMENTS' TO WS-LE-LIBELLE.     P120
+001449     MOVE WA0G-MTMVT       TO WS-LE-MONTANT.                       P120
+001450     WRITE ETA00 FROM WS-LIGNE-ETAT.                               P120
+001451 F20GA-FN.                                                        PAPRUP
+001452     EXIT.                                                        PAPRUP
+001453 N20ET.                                                           PAPRUP
+001454*               FERMETURE FICHIER  ETA-ETAT                      PAPRUP
+001455 F20ET.                                                           PAPRUP
+001456     CLOSE ETA-ETAT.                                              PAPRUP
+001457 F20ET-FN.                                                        PAPRUP
+001458     EXIT.                                                        PAPRUP
+001466 N20SU.                                                           PAPRUP
+001467*              FERMETURE FICHIER  SUS-FICHIER                     PAPRUP
+001468 F20SU.                                                           PAPRUP
+001469     CLOSE SUS-FICHIER.                                           PAPRUP
+001470     DISPLAY 'MOUVEMENTS EN SUSPENS' 5-SUS00-CPTENR.              PAPRUP
+001471 F20SU-FN.                                                        PAPRUP
+001472     EXIT.                                                        PAPRUP
+001481 N20CA.                                                           PAPRUP
+001482*              FERMETURE FICHIER  CPT-FICHIER                     PAPRUP
+001483 F20CA.                                                           PAPRUP
+001484     CLOSE CPT-FICHIER.                                           PAPRUP
+001485 F20CA-FN.                                                        PAPRUP
+001486     EXIT.                                                        PAPRUP
+001487 N20CK.                                                           PAPRUP
+001488*              FERMETURE FICHIER  CKP-FICHIER (FIN NORMALE :       PAPRUP
+001489*              L'ENREGISTREMENT SENTINELLE INTERDIT TOUTE          PAPRUP
+001490*              REPRISE AU PROCHAIN LANCEMENT -- SAUF SUR ABANDON   PAPRUP
+003748*              POUR RUPTURE DE SEQUENCE, OU LE DERNIER POINT DE    PAPRUP
+003749*              CONTROLE PAR COMPTE DOIT RESTER EN PLACE)           PAPRUP
+001491 F20CK.                                                           PAPRUP
+003750     IF      RETURN-CODE  NOT  =  ZERO                            PAPRUP
+003752         GO TO F20CK-10.                                          PAPRUP
+001492     MOVE ZERO TO CKP00.                                          PAPRUP
+001494     WRITE CKP00.                                                 PAPRUP
+003754 F20CK-10.                                                        PAPRUP
+001495     CLOSE CKP-FICHIER.                                           PAPRUP
+001496 F20CK-FN.                                                        PAPRUP
+001497     EXIT.                                                        PAPRUP
+001498 N20JR.                                                           PAPRUP
+001499*              TRACE DE LA FIN DE LANCEMENT AU JOURNAL             PAPRUP
+001500 F20JR.                                                           PAPRUP
+001501     ACCEPT WS-JRN-DATE  FROM DATE YYYYMMDD.                      PAPRUP
+001502     ACCEPT WS-JRN-HEURE FROM TIME.                               PAPRUP
+001503     MOVE PROGR    TO WS-JRN-PROGR.                               PAPRUP
+003760     IF      RETURN-CODE  NOT  =  ZERO                            PAPRUP
+003762         MOVE 'ABORT' TO WS-JRN-EVT                               PAPRUP
+003764     ELSE                                                         PAPRUP
+001504         MOVE 'FIN'    TO WS-JRN-EVT.                             PAPRUP
+001505     CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-JRN-DATE      PAPRUP
+001506                         WS-JRN-HEURE CODUTI.                     PAPRUP
+001507 F20JR-FN.                                                        PAPRUP
+001508     EXIT.                                                        PAPRUP
+001473 F2099. STOP RUN.                                                 PAPRUP
+001474 F2099-FN.                                                        PAPRUP
+001475     EXIT.                                                        PAPRUP
 001480 F20-FN.                                                          PAPRUP
 001490     EXIT.                                                        PAPRUP
 001500 N22.                                                             PAPRUP
-001510           NOTE *************************************.            PAPRUP
-001520                *                                   *             PAPRUP
-001530                *CALCUL DES DERNIERS ENREGISTREMENTS*             PAPRUP
-001540                *                                   *             PAPRUP
-001550                *************************************.            PAPRUP
+001510*               *************************************.            PAPRUP
+001520*               *                                   *             PAPRUP
+001530*               *CALCUL DES DERNIERS ENREGISTREMENTS*             PAPRUP
+001540*               *                                   *             PAPRUP
+001550*               *************************************.            PAPRUP
 001560 F22.                                                             PAPRUP
 001570     EXIT.                                                        PAPRUP
 001580 N22TC.                                                           PAPRUP
-001590           NOTE *CALCUL DE SUR FICHIER   TC-FICHIER *.            PAPRUP
+001590*               *CALCUL DE SUR FICHIER   TC-FICHIER *.            PAPRUP
 001600 F22TC.                                                           PAPRUP
 001610     MOVE ZERO TO TC-DE.                                          PAPRUP
 001620     MOVE ZERO TO NRD.                                            PAPRUP
@@ -176,25 +457,50 @@
 001760 F22-FN.                                                          PAPRUP
 001770     EXIT.                                                        PAPRUP
 001780 N70.                                                             P000
-001790           NOTE *************************************.            P000
-001800                *                                   *             P000
-001810                *CONTROLE                           *             P000
-001820                *                                   *             P000
-001830                *************************************.            P000
+001790*               *************************************.            P000
+001800*               *                                   *             P000
+001810*               *CONTROLE                           *             P000
+001820*               *                                   *             P000
+001830*               *************************************.            P000
 001840 F70.                                                             P000
 001850     EXIT.                                                        P000
 001860 N70CA.                                                           P000
-001870           NOTE *INIT                               *.            P000
+001870*               *INIT                               *.            P000
 001880 F70CA.                                                           P000
 001890     IF      RTP1  =  '1'                                         P000
 001900         NEXT SENTENCE                                            P000
 001910     ELSE                                                         P000
 001920         GO TO F70CA-FN.                                          P000
-001930     MOVE ZERO TO WA0I-MTMVT.                                     P100
-001940 F70CA-FN.                                                        P100
-001950     EXIT.                                                        P100
+001925     GO TO F70CB.                                                 P100
+001951 N70CB.                                                           P000
+001952*               *RECHERCHE DU SOLDE INITIAL SUR CPT-*             P000
+001953*               *FICHIER                            *              P000
+001954 F70CB.                                                           P000
+001955     IF      CPT-FI  =  '1'                                       P000
+001956         GO TO F70CB-NF.                                          P000
+001957     IF      CPT00-NOCPTE  <  1-TC00-NOCPTE                       P000
+001958         GO TO F70CB-10.                                          P000
+001959     IF      CPT00-NOCPTE  =  1-TC00-NOCPTE                       P000
+001960         GO TO F70CB-TR.                                          P000
+001961     GO TO F70CB-NF.                                              P000
+001962 F70CB-10.                                                        P000
+001963     READ CPT-FICHIER AT END                                      P000
+001964         MOVE 1 TO CPT-FI.                                        P000
+001965     GO TO F70CB.                                                 P000
+001966 F70CB-TR.                                                        P000
+001967     MOVE CPT00-MTSOLD TO WA0I-MTMVT.                             P000
+003130     MOVE '0'          TO WA0I-CPT-INCO.                          P000
+001968     GO TO F70CA-FN.                                              P000
+001969 F70CB-NF.                                                        P000
+001970     MOVE ZERO TO WA0I-MTMVT.                                     P000
+003140     MOVE '1'          TO WA0I-CPT-INCO.                          P000
+001971     DISPLAY 'AUCUN SOLDE INITIAL POUR LE COMPTE ' 1-TC00-NOCPTE. P000
+001972 F70CB-FN.                                                        P000
+001973     EXIT.                                                        P000
+001974 F70CA-FN.                                                        P100
+001975     EXIT.                                                        P100
 001960 N70DA.                                                           P000
-001970           NOTE *CONTROLE                           *.            P000
+001970*               *CONTROLE                           *.            P000
 001980 F70DA.                                                           P000
 001990     IF      1-TC00-CDMVT NOT  =  'R'                             P000
 002000         AND 1-TC00-CDMVT NOT  =  'C'                             P020
@@ -206,20 +512,45 @@
 002060     1-TC00-CDMVT ' '                                             P110
 002070     'POUR LE COMPTE '                                            P120
 002080     DISPLAY 1-TC00-NOCPTE                                        P130
-002090     GO TO F05.                                                   P900
+002081     MOVE 1-TC00-NOCPTE     TO SUS00-NOCPTE                       P130
+002082     MOVE 1-TC00-DAMVT      TO SUS00-DAMVT                        P130
+002083     MOVE 1-TC00-CDMVT      TO SUS00-CDMVT                        P130
+002084     MOVE 1-TC00-MTMVT      TO SUS00-MTMVT                        P130
+002085     MOVE 'SENS MOUVEMENT INVALIDE' TO SUS00-MOTIF                P130
+002086     WRITE SUS00                                                  P130
+002087     ADD 1 TO 5-SUS00-CPTENR.                                     P130
+002089     GO TO F05.                                                   P900
 002100 F70DA-FN.                                                        P900
 002110     EXIT.                                                        P900
+003150 N70DB.                                                           P000
+003151*               *REJET DES MOUVEMENTS SUR UN COMPTE  *             P000
+003152*               *ABSENT DE CPT-FICHIER              *              P000
+003153 F70DB.                                                           P000
+003154     IF      WA0I-CPT-INCO  NOT  =  '1'                            P000
+003155         GO TO F70DB-FN.                                          P000
+003156     MOVE 1-TC00-NOCPTE     TO SUS00-NOCPTE                       P000
+003157     MOVE 1-TC00-DAMVT      TO SUS00-DAMVT                        P000
+003158     MOVE 1-TC00-CDMVT      TO SUS00-CDMVT                        P000
+003159     MOVE 1-TC00-MTMVT      TO SUS00-MTMVT                        P000
+003160     MOVE 'COMPTE INCONNU SUR CPT-FICHIER' TO SUS00-MOTIF         P000
+003161     WRITE SUS00                                                  P000
+003162     ADD 1 TO 5-SUS00-CPTENR.                                     P000
+003163     GO TO F05.                                                   P900
+003164 F70DB-FN.                                                        P000
+003165     EXIT.                                                        P000
 002120 N70EA.                                                           P000
-002130           NOTE *CALCUL                             *.            P000
+002130*               *CALCUL                             *.            P000
 002140 F70EA.                                                           P000
 002150     IF      1-TC00-CDMVT  =  'D'                                 P100
 002160         ADD 1-TC00-MTMVT TO WA0I-MTMVT                           P100
+002161                           WA0G-MTMVT                             P100
 002170     ELSE                                                         P200
-002180         SUBTRACT 1-TC00-MTMVT FROM WA0I-MTMVT.                   P200
+002180         SUBTRACT 1-TC00-MTMVT FROM WA0I-MTMVT                    P200
+002181                                    WA0G-MTMVT.                   P200
 002190 F70EA-FN.                                                        P200
 002200     EXIT.                                                        P200
 002210 N70FA.                                                           P000
-002220           NOTE *FIN DU COMPTE                      *.            P000
+002220*               *FIN DU COMPTE                      *.            P000
 002230 F70FA.                                                           P000
 002240     IF      RTD1  =  '1'                                         P000
 002250         NEXT SENTENCE                                            P000
@@ -230,7 +561,37 @@
 002300     WA0S-MTMVT ' '                                               P120
 002310     'POUR LE COMPTE  '                                           P220
 002320     1-TC00-NOCPTE.                                               P230
-002330 F70FA-FN.                                                        P230
+003500     ADD 1 TO WS-ETA-LIGNE-CTR.                                   P230
+003510     IF      WS-ETA-LIGNE-CTR  NOT  >  55                         P230
+003520         GO TO F70FA-10.                                          P230
+003530     ADD 1 TO WS-ETA-PAGE-CTR.                                    P230
+003540     MOVE 1 TO WS-ETA-LIGNE-CTR.                                  P230
+003550     MOVE SPACE            TO WS-LIGNE-ETAT.                       P230
+003560     MOVE 'ETAT DES MOUVEMENTS PAR COMPTE'                        P230
+003570                          TO WS-LE-LIBELLE.                       P230
+003580     WRITE ETA00 FROM WS-LIGNE-ETAT AFTER ADVANCING PAGE.         P230
+003590     MOVE SPACE            TO WS-LIGNE-ETAT.                       P230
+003600     MOVE WS-JRN-DATE      TO WS-LD-DATE.                         P230
+003605     MOVE WS-ETA-PAGE-CTR  TO WS-LD-PAGE.                         P230
+003610     WRITE ETA00 FROM WS-LIGNE-DATE.                              P230
+003620     WRITE ETA00 FROM WS-LIGNE-ENTETE.                            P230
+003630 F70FA-10.                                                        P230
+002321     MOVE SPACE            TO WS-LIGNE-ETAT.                       P230
+002322     MOVE 'TOTAL DES MOUVEMENTS'  TO WS-LE-LIBELLE.                P230
+002323     MOVE 1-TC00-NOCPTE    TO WS-LE-NOCPTE.                        P230
+002324     MOVE WA0I-MTMVT       TO WS-LE-MONTANT.                       P230
+002325     WRITE ETA00 FROM WS-LIGNE-ETAT.                               P230
+002326     ADD 1 TO WS-CKP-COMPTEUR.                                    P230
+002327     IF      WS-CKP-COMPTEUR  <  10                               P230
+002328         GO TO F70FA-FN.                                          P230
+002329     MOVE ZERO TO WS-CKP-COMPTEUR.                                P230
+002330     MOVE 5-TC00-CPTENR   TO CKP00-CPTENR.                        P230
+002331     MOVE 1-TC00-NOCPTE   TO CKP00-NOCPTE.                        P230
+002335     MOVE WA0G-MTMVT      TO CKP00-MTMVT.                         P230
+003790     MOVE WS-ETA-PAGE-CTR TO CKP00-PAGE.                          P230
+003792     MOVE 5-SUS00-CPTENR  TO CKP00-SUS.                           P230
+002332     WRITE CKP00.                                                 P230
+002333 F70FA-FN.                                                        P230
 002340     EXIT.                                                        P230
 002350 F70-FN.                                                          P230
 002360     EXIT.                                                        P230
