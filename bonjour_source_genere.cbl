@@ -35,40 +35,58 @@
 000350     10           DATOJ         PICTURE XX.                       PBONJO
 000360 01               VARIABLES-CONDITIONNELLES.                      PBONJO
 000370   05             FT            PICTURE X VALUE '0'.              PBONJO
-000380 PROCEDURE DIVISION.                                              PBONJO
-000390 N01.                                                             PBONJO
-000400           NOTE *************************************.            PBONJO
-000410                *                                   *             PBONJO
-000420                *INITIALISATIONS                    *             PBONJO
-000430                *                                   *             PBONJO
-000440                *************************************.            PBONJO
-000450 F01.                                                             PBONJO
-000460     EXIT.                                                        PBONJO
-000470 F01-FN.                                                          PBONJO
-000480     EXIT.                                                        PBONJO
-000490 F02.                                                             P100
-000500     DISPLAY 'BONJOUR TOUT LE MONDE'                              P100
-000510     MOVE ALL '1' TO FT.                                          P120
-000520 F02-FN.                                                          P120
-000530     EXIT.                                                        P120
-000540*          NOTE *  DEBUT ITERATION DU PROGRAMME     *.            PBONJO
-000550 F05.                                                             PBONJO
-000560     EXIT.                                                        PBONJO
-000570 N20.                                                             PBONJO
-000580           NOTE *************************************.            PBONJO
-000590                *                                   *             PBONJO
-000600                *FIN DE TRAITEMENT                  *             PBONJO
-000610                *                                   *             PBONJO
-000620                *************************************.            PBONJO
-000630 F20.                                                             PBONJO
-000640     IF      FT  =  ALL '1'                                       PBONJO
-000650         NEXT SENTENCE                                            PBONJO
-000660     ELSE                                                         PBONJO
-000670         GO TO F20-FN.                                            PBONJO
-000680 F2099. STOP RUN.                                                 PBONJO
-000690 F2099-FN.                                                        PBONJO
-000700     EXIT.                                                        PBONJO
-000710 F20-FN.                                                          PBONJO
-000720     EXIT.                                                        PBONJO
-000730 F9099-ITER-FN.                                                   PBONJO
-000740     GO TO F05.                                                   PBONJO
+000380 01               JRN-WSS.                                        PBONJO
+000390   05             WS-JRN-PROGR  PICTURE X(08).                    PBONJO
+000410   05             WS-JRN-EVT    PICTURE X(05).                    PBONJO
+000420   05             WS-JRN-DATE   PICTURE 9(08).                    PBONJO
+000430   05             WS-JRN-HEURE  PICTURE 9(08).                    PBONJO
+000440 PROCEDURE DIVISION.                                              PBONJO
+000450 N01.                                                             PBONJO
+000460*               *************************************.            PBONJO
+000470*               *                                   *             PBONJO
+000480*               *INITIALISATIONS                    *             PBONJO
+000490*               *                                   *             PBONJO
+000500*               *************************************.            PBONJO
+000510 F01.                                                             PBONJO
+000520*               TRACE DU DEBUT DE LANCEMENT AU JOURNAL             PBONJO
+000530     ACCEPT WS-JRN-DATE  FROM DATE YYYYMMDD.                      PBONJO
+000540     ACCEPT WS-JRN-HEURE FROM TIME.                               PBONJO
+000545     MOVE PROGR    TO WS-JRN-PROGR.                               PBONJO
+000550     MOVE 'DEBUT' TO WS-JRN-EVT.                                  PBONJO
+000560     CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-JRN-DATE       PBONJO
+000570                         WS-JRN-HEURE CODUTI.                     PBONJO
+000580 F01-FN.                                                          PBONJO
+000600     EXIT.                                                        PBONJO
+000610 F02.                                                             P100
+000620     DISPLAY 'BONJOUR TOUT LE MONDE'                              P100
+000630     MOVE ALL '1' TO FT.                                          P120
+000640 F02-FN.                                                          P120
+000650     EXIT.                                                        P120
+000660*          NOTE *  DEBUT ITERATION DU PROGRAMME     *.            PBONJO
+000670 F05.                                                             PBONJO
+000680     EXIT.                                                        PBONJO
+000690 N20.                                                             PBONJO
+000700*               *************************************.            PBONJO
+000710*               *                                   *             PBONJO
+000720*               *FIN DE TRAITEMENT                  *             PBONJO
+000730*               *                                   *             PBONJO
+000740*               *************************************.            PBONJO
+000750 F20.                                                             PBONJO
+000760     IF      FT  =  ALL '1'                                       PBONJO
+000770         NEXT SENTENCE                                            PBONJO
+000780     ELSE                                                         PBONJO
+000790         GO TO F20-FN.                                            PBONJO
+000800*               TRACE DE LA FIN DE LANCEMENT AU JOURNAL            PBONJO
+000810     ACCEPT WS-JRN-DATE  FROM DATE YYYYMMDD.                      PBONJO
+000820     ACCEPT WS-JRN-HEURE FROM TIME.                               PBONJO
+000825     MOVE PROGR    TO WS-JRN-PROGR.                               PBONJO
+000830     MOVE 'FIN'   TO WS-JRN-EVT.                                  PBONJO
+000840     CALL 'PJRNAL' USING WS-JRN-PROGR WS-JRN-EVT WS-JRN-DATE       PBONJO
+000850                         WS-JRN-HEURE CODUTI.                     PBONJO
+000860 F2099. STOP RUN.                                                 PBONJO
+000870 F2099-FN.                                                        PBONJO
+000880     EXIT.                                                        PBONJO
+000890 F20-FN.                                                          PBONJO
+000900     EXIT.                                                        PBONJO
+000910 F9099-ITER-FN.                                                   PBONJO
+000920     GO TO F05.                                                   PBONJO
